@@ -0,0 +1,9 @@
+      *> SHUTDNCP.cpy
+      *> One record per graceful shutdown, so a restart can report when
+      *> and why the previous run ended (operator request, etc).
+       01  SHUTDOWN-CHECKPOINT-RECORD.
+           05  SHCP-DATE                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  SHCP-TIME                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  SHCP-REASON                 PIC X(40).
