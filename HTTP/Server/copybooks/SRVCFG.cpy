@@ -0,0 +1,10 @@
+      *> SRVCFG.cpy
+      *> Listen port / bind-address settings for the HTTP server,
+      *> read from a config file at startup so ops can move this
+      *> between environments without a recompile.
+       01  SERVER-CONFIG-RECORD.
+           05  CFG-LISTEN-PORT             PIC 9(05).
+           05  FILLER                      PIC X(01).
+           05  CFG-BIND-ADDRESS            PIC X(15).
+           05  FILLER                      PIC X(01).
+           05  CFG-DATA-DIR                PIC X(40).
