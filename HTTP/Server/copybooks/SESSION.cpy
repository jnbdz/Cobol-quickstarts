@@ -0,0 +1,10 @@
+      *> SESSION.cpy
+      *> One record per issued session cookie, keyed by session id, so
+      *> a later request carrying that cookie can be validated and its
+      *> expiry renewed without asking the caller to log in again.
+       01  SESSION-RECORD.
+           05  SESS-ID                     PIC X(40).
+           05  FILLER                      PIC X(01).
+           05  SESS-USERNAME               PIC X(20).
+           05  FILLER                      PIC X(01).
+           05  SESS-EXPIRES-DATE           PIC 9(08).
