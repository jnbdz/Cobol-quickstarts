@@ -0,0 +1,8 @@
+      *> USERCRED.cpy
+      *> One record per account allowed to call protected routes.
+       01  USER-CREDENTIAL-RECORD.
+           05  CRED-USERNAME               PIC X(20).
+           05  FILLER                      PIC X(01).
+           05  CRED-PASSWORD               PIC X(20).
+           05  FILLER                      PIC X(01).
+           05  CRED-ROLE                   PIC X(10).
