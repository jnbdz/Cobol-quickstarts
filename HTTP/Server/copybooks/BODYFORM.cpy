@@ -0,0 +1,8 @@
+      *> BODYFORM.cpy
+      *> Structured view of a parsed application/x-www-form-urlencoded
+      *> POST/PUT body: a small table of name=value pairs.
+       01  BODY-FORM-RECORD.
+           05  BF-FIELD-COUNT              PIC 9(02) COMP.
+           05  BF-FIELD-TABLE OCCURS 20 TIMES INDEXED BY BF-IDX.
+               10  BF-FIELD-NAME           PIC X(30).
+               10  BF-FIELD-VALUE          PIC X(100).
