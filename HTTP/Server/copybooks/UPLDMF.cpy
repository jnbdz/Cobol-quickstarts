@@ -0,0 +1,13 @@
+      *> UPLDMF.cpy
+      *> One manifest record per file saved from request:Files, so an
+      *> upload can be traced back to who sent it and when.
+       01  UPLOAD-MANIFEST-RECORD.
+           05  UPLM-FILENAME               PIC X(40).
+           05  FILLER                      PIC X(01).
+           05  UPLM-SIZE-BYTES             PIC 9(09).
+           05  FILLER                      PIC X(01).
+           05  UPLM-UPLOAD-DATE            PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  UPLM-UPLOAD-TIME            PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  UPLM-CLIENT-IP              PIC X(15).
