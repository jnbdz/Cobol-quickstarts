@@ -0,0 +1,16 @@
+      *> RATELIM.cpy
+      *> One record per client IP, tracking how many requests that IP
+      *> has made within the current rolling window (keyed for direct
+      *> lookup/update per request). The window is anchored to the
+      *> timestamp of the IP's first request in it (RLIM-WINDOW-DATE /
+      *> RLIM-WINDOW-START-SECS), not to a fixed clock-minute boundary,
+      *> so it actually rolls with each client's own traffic instead of
+      *> resetting for everyone at once every :00 seconds.
+       01  RATE-LIMIT-RECORD.
+           05  RLIM-CLIENT-IP              PIC X(15).
+           05  FILLER                      PIC X(01).
+           05  RLIM-WINDOW-DATE            PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  RLIM-WINDOW-START-SECS      PIC 9(05).
+           05  FILLER                      PIC X(01).
+           05  RLIM-REQUEST-COUNT          PIC 9(05).
