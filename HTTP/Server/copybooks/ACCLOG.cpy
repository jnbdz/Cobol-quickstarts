@@ -0,0 +1,18 @@
+      *> ACCLOG.cpy
+      *> Fixed-length record layout for the HTTP access-log file.
+      *> One record is written per inbound request, the same way a
+      *> batch job logs one line per transaction it processes.
+       01  ACCESS-LOG-RECORD.
+           05  ALOG-DATE                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-TIME                   PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-CLIENT-IP              PIC X(15).
+           05  FILLER                      PIC X(01).
+           05  ALOG-METHOD                 PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  ALOG-URL                    PIC X(64).
+           05  FILLER                      PIC X(01).
+           05  ALOG-STATUS-CODE            PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  ALOG-USER-AGENT             PIC X(60).
