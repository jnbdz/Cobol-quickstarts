@@ -1,12 +1,433 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SERVER2.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> ASSIGN names below are bare logical names (no hyphens - GnuCOBOL's
+*> IBM assign-clause treats a hyphenated name as DEVICE-DDNAME and
+*> keeps only the part after the last hyphen). Point COB_FILE_PATH at
+*> HTTP/Server/data to run the server from a different directory.
+    SELECT SERVER-CONFIG-FILE ASSIGN TO SERVERCFG
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SERVER-CONFIG-STATUS.
+
+    SELECT ACCESS-LOG-FILE ASSIGN TO ACCESSLOG
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ACCESS-LOG-STATUS.
+
+    SELECT USER-CREDENTIAL-FILE ASSIGN TO USERCRED
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-USER-CREDENTIAL-STATUS.
+
+    SELECT UPLOAD-MANIFEST-FILE ASSIGN TO UPLDMF
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UPLOAD-MANIFEST-STATUS.
+
+*> Keyed by client IP for direct lookup/update of the request count
+*> in the caller's current rate-limit window.
+    SELECT RATE-LIMIT-FILE ASSIGN TO RATELIMIT
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RLIM-CLIENT-IP
+        FILE STATUS IS WS-RATE-LIMIT-STATUS.
+
+*> The saved-upload file itself is named after the submitted filename,
+*> so its ASSIGN clause has to be dynamic rather than a fixed literal.
+*> Plain (record) SEQUENTIAL, not LINE SEQUENTIAL, so uploaded bytes
+*> are written back out exactly as received instead of going through
+*> LINE SEQUENTIAL's newline/trailing-space text handling, which would
+*> corrupt any upload that is not plain text.
+    SELECT UPLOAD-CONTENT-FILE ASSIGN DYNAMIC WS-UPLOAD-PATH
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-UPLOAD-CONTENT-STATUS.
+
+*> One record appended each time /shutdown brings the server down
+*> cleanly, so the next startup can report when and why.
+    SELECT SHUTDOWN-CHECKPOINT-FILE ASSIGN TO SHUTDNCP
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SHUTDOWN-CHECKPOINT-STATUS.
+
+*> Keyed by session id for direct lookup/renewal of the session a
+*> caller's cookie refers to.
+    SELECT SESSION-STORE-FILE ASSIGN TO SESSIONS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SESS-ID
+        FILE STATUS IS WS-SESSION-STORE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SERVER-CONFIG-FILE
+    RECORD CONTAINS 62 CHARACTERS.
+    COPY SRVCFG.
+
+FD  ACCESS-LOG-FILE
+    RECORD CONTAINS 172 CHARACTERS.
+    COPY ACCLOG.
+
+FD  USER-CREDENTIAL-FILE
+    RECORD CONTAINS 52 CHARACTERS.
+    COPY USERCRED.
+
+FD  UPLOAD-MANIFEST-FILE
+    RECORD CONTAINS 84 CHARACTERS.
+    COPY UPLDMF.
+
+FD  UPLOAD-CONTENT-FILE
+    RECORD CONTAINS 2048 CHARACTERS.
+01  UPLOAD-CONTENT-RECORD       PIC X(2048).
+
+FD  RATE-LIMIT-FILE.
+    COPY RATELIM.
+
+FD  SHUTDOWN-CHECKPOINT-FILE
+    RECORD CONTAINS 58 CHARACTERS.
+    COPY SHUTDNCP.
+
+FD  SESSION-STORE-FILE.
+    COPY SESSION.
+
+WORKING-STORAGE SECTION.
+01  WS-SERVER-CONFIG-STATUS     PIC X(02).
+    88  SERVER-CONFIG-OK        VALUE "00".
+    88  SERVER-CONFIG-NOT-FOUND VALUE "35".
+
+01  WS-ACCESS-LOG-STATUS        PIC X(02).
+    88  ACCESS-LOG-OK           VALUE "00".
+    88  ACCESS-LOG-NOT-FOUND    VALUE "35".
+
+01  WS-USER-CREDENTIAL-STATUS   PIC X(02).
+    88  USER-CREDENTIAL-OK      VALUE "00".
+    88  USER-CREDENTIAL-EOF     VALUE "10".
+
+*> Authentication working-storage.
+01  WS-LOOKUP-USERNAME          PIC X(20).
+01  WS-LOOKUP-PASSWORD          PIC X(20).
+01  WS-AUTH-FLAG                PIC X(01).
+    88  WS-AUTH-OK              VALUE "Y".
+    88  WS-AUTH-DENIED          VALUE "N".
+01  WS-CREDENTIAL-FOUND-FLAG    PIC X(01).
+    88  WS-CREDENTIAL-FOUND     VALUE "Y".
+    88  WS-CREDENTIAL-NOT-FOUND VALUE "N".
+
+01  WS-UPLOAD-MANIFEST-STATUS   PIC X(02).
+    88  UPLOAD-MANIFEST-OK      VALUE "00".
+    88  UPLOAD-MANIFEST-NOT-FOUND VALUE "35".
+
+01  WS-UPLOAD-CONTENT-STATUS    PIC X(02).
+    88  UPLOAD-CONTENT-OK       VALUE "00".
+
+01  WS-UPLOAD-FILENAME          PIC X(40).
+01  WS-UPLOAD-PATH              PIC X(85).
+01  WS-FILENAME-TALLY           PIC 9(03) COMP.
+
+*> Set once validate-upload-filename has cleared the submitted name of
+*> path separators and parent-directory references, and again once the
+*> file has actually been written; write-upload-manifest-record and
+*> the /upload response are both gated on this.
+01  WS-UPLOAD-FILENAME-FLAG      PIC X(01).
+    88  WS-UPLOAD-FILENAME-VALID    VALUE "Y".
+    88  WS-UPLOAD-FILENAME-INVALID  VALUE "N".
+
+01  WS-UPLOAD-SAVED-FLAG         PIC X(01).
+    88  WS-UPLOAD-SAVED          VALUE "Y".
+    88  WS-UPLOAD-NOT-SAVED      VALUE "N".
+
+*> Matches the capacity of UPLOAD-CONTENT-RECORD (PIC X(2048)); an
+*> upload larger than this is rejected rather than silently truncated.
+01  WS-UPLOAD-MAX-BYTES          PIC 9(09) VALUE 2048.
+01  WS-UPLOAD-CONTENT-LENGTH     PIC 9(09).
+01  WS-UPLOAD-SIZE-FLAG          PIC X(01).
+    88  WS-UPLOAD-SIZE-OK        VALUE "Y".
+    88  WS-UPLOAD-SIZE-EXCEEDED  VALUE "N".
+
+01  WS-RATE-LIMIT-STATUS        PIC X(02).
+    88  RATE-LIMIT-OK           VALUE "00".
+    88  RATE-LIMIT-NOT-FOUND    VALUE "35".
+    88  RATE-LIMIT-NO-RECORD    VALUE "23".
+
+*> Requests allowed per client IP per rolling one-minute window.
+01  WS-RATE-LIMIT-THRESHOLD     PIC 9(05) VALUE 20.
+01  WS-RATE-LIMIT-WINDOW-SECS   PIC 9(05) VALUE 60.
+
+01  WS-RATE-LIMIT-ALLOWED-FLAG  PIC X(01).
+    88  WS-RATE-LIMIT-ALLOWED   VALUE "Y".
+    88  WS-RATE-LIMIT-EXCEEDED  VALUE "N".
+
+*> The window is anchored to the client's own first request in it
+*> (seconds since midnight, plus the date to catch a window that
+*> straddles midnight), not to a fixed clock-minute boundary.
+01  WS-CURRENT-SECONDS-OF-DAY   PIC 9(05).
+01  WS-WINDOW-ELAPSED-SECS      PIC S9(06).
+
+01  WS-SHUTDOWN-CHECKPOINT-STATUS PIC X(02).
+    88  SHUTDOWN-CHECKPOINT-OK     VALUE "00".
+    88  SHUTDOWN-CHECKPOINT-NOT-FOUND VALUE "35".
+    88  SHUTDOWN-CHECKPOINT-EOF    VALUE "10".
+
+*> Set by route-shutdown once the response has been queued; the
+*> request-handler checks it after every request and stops the
+*> server once the client has been answered.
+01  WS-SHUTDOWN-REQUESTED-FLAG  PIC X(01) VALUE "N".
+    88  WS-SHUTDOWN-REQUESTED   VALUE "Y".
+    88  WS-SHUTDOWN-NOT-REQUESTED VALUE "N".
+
+01  WS-SHUTDOWN-REASON          PIC X(40).
+
+*> Session cookies: one SESSION-STORE record per issued cookie, valid
+*> through the end of the calendar day it was issued (or renewed) on.
+01  WS-SESSION-STORE-STATUS     PIC X(02).
+    88  SESSION-STORE-OK        VALUE "00".
+    88  SESSION-STORE-NOT-FOUND VALUE "35".
+
+01  WS-SESSION-VALID-FLAG       PIC X(01).
+    88  WS-SESSION-VALID        VALUE "Y".
+    88  WS-SESSION-INVALID      VALUE "N".
+
+01  WS-SESSION-ID                PIC X(40).
+01  WS-INCOMING-SESSION-ID       PIC X(40).
+
+01  WS-CURRENT-DATE-TIME.
+    05  WS-CURRENT-DATE         PIC 9(08).
+    05  WS-CURRENT-TIME         PIC 9(08).
+    05  WS-CURRENT-TIME-PARTS REDEFINES WS-CURRENT-TIME.
+        10  WS-CURRENT-TIME-HH  PIC 9(02).
+        10  WS-CURRENT-TIME-MM  PIC 9(02).
+        10  WS-CURRENT-TIME-SS  PIC 9(02).
+        10  WS-CURRENT-TIME-CC  PIC 9(02).
+
+*> Listen settings, defaulted here and overridden by SERVER2.CFG
+*> when that file is present.
+01  WS-LISTEN-PORT              PIC 9(05) VALUE 8000.
+01  WS-BIND-ADDRESS             PIC X(15) VALUE "0.0.0.0".
+01  WS-DATA-DIR                 PIC X(40) VALUE "HTTP/Server/data".
+
+*> Structured view of a parsed POST/PUT body (see parse-request-body).
+COPY BODYFORM.
+
+01  WS-BODY-PARSE.
+    05  WS-BODY-CONTENT         PIC X(2048).
+    05  WS-BODY-POINTER         PIC 9(04) COMP.
+    05  WS-PAIR-TEXT            PIC X(140).
+    05  WS-MORE-PAIRS-FLAG      PIC X(01).
+        88  WS-MORE-PAIRS       VALUE "Y".
+        88  WS-NO-MORE-PAIRS    VALUE "N".
+
+01  WS-SUBMIT-RESPONSE-TEXT     PIC X(180).
+
 PROCEDURE DIVISION.
 
+mainline.
+    PERFORM load-server-config
+    PERFORM open-access-log
+    PERFORM open-rate-limit-file
+    PERFORM open-session-store
+    PERFORM report-last-shutdown-checkpoint
+    DISPLAY "SERVER2 listening on " WS-BIND-ADDRESS " port " WS-LISTEN-PORT
     SET server TO NEW CBL_OC_HTTP_SERVER
     SET server:OnRequest TO request-handler
     CALL "Start" OF server
-        USING 8000
+        USING WS-LISTEN-PORT WS-BIND-ADDRESS
+    .
+
+*> ---------------------------------------------------------------
+*> Startup configuration: port / bind address / data directory.
+*> Falls back to the WORKING-STORAGE defaults above if the config
+*> file has not been set up for this environment.
+*> ---------------------------------------------------------------
+load-server-config.
+    OPEN INPUT SERVER-CONFIG-FILE
+    IF SERVER-CONFIG-NOT-FOUND
+        DISPLAY "SERVERCFG not found, using default listen settings."
+    ELSE
+        READ SERVER-CONFIG-FILE
+            AT END
+                DISPLAY "SERVERCFG is empty, using default listen settings."
+            NOT AT END
+                MOVE CFG-LISTEN-PORT    TO WS-LISTEN-PORT
+                MOVE CFG-BIND-ADDRESS   TO WS-BIND-ADDRESS
+                MOVE CFG-DATA-DIR       TO WS-DATA-DIR
+        END-READ
+        CLOSE SERVER-CONFIG-FILE
+    END-IF
     .
 
+*> Every request lands here first. /health is a liveness probe and is
+*> answered directly, ahead of rate limiting, so monitoring traffic
+*> never counts against a client's rate limit; it still lands an
+*> access-log record like every other request, so the audit trail
+*> covers every inbound request without exception. Everything else is
+*> rate-limited, routed, and logged as before. If the route that just
+*> ran was /shutdown, the server is brought down gracefully once the
+*> response is queued.
 request-handler.
+    IF request:Url = "/health" AND request:HttpMethod = "GET"
+        PERFORM route-health
+    ELSE
+        PERFORM check-rate-limit
+        IF WS-RATE-LIMIT-EXCEEDED
+            PERFORM route-too-many-requests
+        ELSE
+            PERFORM dispatch-request
+        END-IF
+    END-IF
+    PERFORM write-access-log-record
+    IF WS-SHUTDOWN-REQUESTED
+        PERFORM graceful-shutdown
+    END-IF
+    .
+
+*> ---------------------------------------------------------------
+*> Rate limiting: one counter record per client IP, reset whenever
+*> the caller's current one-minute window differs from the record's.
+*> ---------------------------------------------------------------
+open-rate-limit-file.
+    OPEN I-O RATE-LIMIT-FILE
+    IF RATE-LIMIT-NOT-FOUND
+        OPEN OUTPUT RATE-LIMIT-FILE
+        CLOSE RATE-LIMIT-FILE
+        OPEN I-O RATE-LIMIT-FILE
+    END-IF
+    .
+
+check-rate-limit.
+    SET WS-RATE-LIMIT-ALLOWED TO TRUE
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    COMPUTE WS-CURRENT-SECONDS-OF-DAY =
+        WS-CURRENT-TIME-HH * 3600
+        + WS-CURRENT-TIME-MM * 60
+        + WS-CURRENT-TIME-SS
+    MOVE request:ClientIp TO RLIM-CLIENT-IP
+    READ RATE-LIMIT-FILE
+        INVALID KEY
+            PERFORM insert-rate-limit-record
+        NOT INVALID KEY
+            PERFORM update-rate-limit-record
+    END-READ
+    .
+
+insert-rate-limit-record.
+    MOVE request:ClientIp           TO RLIM-CLIENT-IP
+    MOVE WS-CURRENT-DATE            TO RLIM-WINDOW-DATE
+    MOVE WS-CURRENT-SECONDS-OF-DAY  TO RLIM-WINDOW-START-SECS
+    MOVE 1                          TO RLIM-REQUEST-COUNT
+    WRITE RATE-LIMIT-RECORD
+    .
+
+*> A window that has run its full WS-RATE-LIMIT-WINDOW-SECS since the
+*> IP's own first request in it is reopened anchored to now, instead
+*> of everyone's window resetting together on the clock-minute
+*> boundary; a stale window (record's date is not today, i.e. it has
+*> been more than a day since this IP was last seen) is treated the
+*> same way.
+update-rate-limit-record.
+    IF RLIM-WINDOW-DATE NOT = WS-CURRENT-DATE
+        MOVE WS-CURRENT-DATE            TO RLIM-WINDOW-DATE
+        MOVE WS-CURRENT-SECONDS-OF-DAY  TO RLIM-WINDOW-START-SECS
+        MOVE 1                          TO RLIM-REQUEST-COUNT
+    ELSE
+        COMPUTE WS-WINDOW-ELAPSED-SECS =
+            WS-CURRENT-SECONDS-OF-DAY - RLIM-WINDOW-START-SECS
+        IF WS-WINDOW-ELAPSED-SECS >= WS-RATE-LIMIT-WINDOW-SECS
+            MOVE WS-CURRENT-SECONDS-OF-DAY  TO RLIM-WINDOW-START-SECS
+            MOVE 1                          TO RLIM-REQUEST-COUNT
+        ELSE
+            ADD 1 TO RLIM-REQUEST-COUNT
+            IF RLIM-REQUEST-COUNT > WS-RATE-LIMIT-THRESHOLD
+                SET WS-RATE-LIMIT-EXCEEDED TO TRUE
+            END-IF
+        END-IF
+    END-IF
+    REWRITE RATE-LIMIT-RECORD
+    .
+
+*> ---------------------------------------------------------------
+*> Access log: one fixed-length record per inbound request.
+*> ---------------------------------------------------------------
+open-access-log.
+    OPEN EXTEND ACCESS-LOG-FILE
+    IF ACCESS-LOG-NOT-FOUND
+        OPEN OUTPUT ACCESS-LOG-FILE
+    END-IF
+    .
+
+write-access-log-record.
+    MOVE SPACES TO ACCESS-LOG-RECORD
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-CURRENT-DATE        TO ALOG-DATE
+    MOVE WS-CURRENT-TIME        TO ALOG-TIME
+    MOVE request:ClientIp       TO ALOG-CLIENT-IP
+    MOVE request:Method         TO ALOG-METHOD
+    MOVE request:Url            TO ALOG-URL
+    MOVE request:Response:StatusCode TO ALOG-STATUS-CODE
+    MOVE request:UserAgent      TO ALOG-USER-AGENT
+    WRITE ACCESS-LOG-RECORD
+    .
+
+dispatch-request.
+    EVALUATE TRUE
+        WHEN request:Url = "/" AND request:HttpMethod = "GET"
+            PERFORM route-root
+        WHEN request:Url = "/diagnostics" AND request:HttpMethod = "GET"
+            PERFORM dispatch-protected-route
+            IF WS-AUTH-OK
+                PERFORM route-diagnostics
+            ELSE
+                PERFORM route-unauthorized
+            END-IF
+        WHEN request:Url = "/submit" AND request:HttpMethod = "POST"
+            PERFORM dispatch-protected-route
+            IF WS-AUTH-OK
+                PERFORM route-submit
+            ELSE
+                PERFORM route-unauthorized
+            END-IF
+        WHEN request:Url = "/submit" AND request:HttpMethod = "PUT"
+            PERFORM dispatch-protected-route
+            IF WS-AUTH-OK
+                PERFORM route-submit
+            ELSE
+                PERFORM route-unauthorized
+            END-IF
+        WHEN request:Url = "/upload" AND request:HttpMethod = "POST"
+            PERFORM route-upload
+        WHEN request:Url = "/shutdown" AND request:HttpMethod = "POST"
+            PERFORM dispatch-protected-route
+            IF WS-AUTH-OK
+                PERFORM route-shutdown
+            ELSE
+                PERFORM route-unauthorized
+            END-IF
+        WHEN OTHER
+            PERFORM route-not-found
+    END-EVALUATE
+    .
+
+route-root.
+    SET request:Response:Content TO "SERVER2 is running."
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> Liveness probe for monitoring. Deliberately does no file I/O beyond
+*> this response, so it stays cheap and keeps working even if a data
+*> file is momentarily unavailable.
+route-health.
+    SET request:Response:Content TO "OK"
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> The original catch-all behavior (dump every request attribute to the
+*> console) is now a diagnostics route instead of the only behavior.
+route-diagnostics.
     DISPLAY "Received an HTTP request."
     DISPLAY request:Method
     DISPLAY request:Url
@@ -41,4 +462,376 @@ request-handler.
     DISPLAY request:IsHttpCompressionSupported
     DISPLAY request:IsSecureProtocol
     DISPLAY request:IsSecurePort
-.
+
+    SET request:Response:Content TO "Diagnostics written to console."
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> POST/PUT body becomes a structured BODY-FORM-RECORD so downstream
+*> logic works with named fields instead of a raw content blob.
+route-submit.
+    PERFORM parse-request-body
+    IF BF-FIELD-COUNT > 0
+        STRING "Parsed field: " DELIMITED BY SIZE
+               BF-FIELD-NAME(1) DELIMITED BY SPACE
+               "=" DELIMITED BY SIZE
+               BF-FIELD-VALUE(1) DELIMITED BY SPACE
+            INTO WS-SUBMIT-RESPONSE-TEXT
+    ELSE
+        MOVE "No fields were submitted." TO WS-SUBMIT-RESPONSE-TEXT
+    END-IF
+    SET request:Response:Content TO WS-SUBMIT-RESPONSE-TEXT
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> ---------------------------------------------------------------
+*> Body parsing: application/x-www-form-urlencoded POST/PUT content
+*> split into name=value pairs on "&" and "=".
+*> ---------------------------------------------------------------
+parse-request-body.
+    MOVE SPACES TO WS-BODY-CONTENT
+    MOVE request:Content TO WS-BODY-CONTENT
+    MOVE 0 TO BF-FIELD-COUNT
+    MOVE 1 TO WS-BODY-POINTER
+    SET WS-MORE-PAIRS TO TRUE
+    PERFORM split-next-body-pair
+        UNTIL WS-NO-MORE-PAIRS OR BF-FIELD-COUNT = 20
+    .
+
+split-next-body-pair.
+    IF WS-BODY-POINTER > LENGTH OF WS-BODY-CONTENT
+        SET WS-NO-MORE-PAIRS TO TRUE
+    ELSE
+        MOVE SPACES TO WS-PAIR-TEXT
+        UNSTRING WS-BODY-CONTENT DELIMITED BY "&"
+            INTO WS-PAIR-TEXT
+            WITH POINTER WS-BODY-POINTER
+        END-UNSTRING
+        IF WS-PAIR-TEXT = SPACES
+            SET WS-NO-MORE-PAIRS TO TRUE
+        ELSE
+            ADD 1 TO BF-FIELD-COUNT
+            UNSTRING WS-PAIR-TEXT DELIMITED BY "="
+                INTO BF-FIELD-NAME (BF-FIELD-COUNT)
+                     BF-FIELD-VALUE (BF-FIELD-COUNT)
+            END-UNSTRING
+        END-IF
+    END-IF
+    .
+
+route-not-found.
+    SET request:Response:Content TO "Not Found"
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 404
+    SET request:Response:StatusDescription TO "Not Found"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> ---------------------------------------------------------------
+*> Upload handling: save request:Files content under the data
+*> directory and record it in the upload manifest file.
+*> ---------------------------------------------------------------
+route-upload.
+    PERFORM save-uploaded-file
+    IF WS-UPLOAD-SAVED
+        PERFORM write-upload-manifest-record
+        SET request:Response:Content TO "File received."
+        SET request:Response:StatusCode TO 200
+        SET request:Response:StatusDescription TO "OK"
+    ELSE
+        SET request:Response:Content TO "Upload rejected."
+        SET request:Response:StatusCode TO 400
+        SET request:Response:StatusDescription TO "Bad Request"
+    END-IF
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> Rejects a submitted filename that carries a path separator or a
+*> parent-directory reference, so request:Files:FileName can never
+*> steer the write outside WS-DATA-DIR.
+validate-upload-filename.
+    SET WS-UPLOAD-FILENAME-VALID TO TRUE
+    MOVE 0 TO WS-FILENAME-TALLY
+    INSPECT WS-UPLOAD-FILENAME TALLYING WS-FILENAME-TALLY FOR ALL "/"
+    IF WS-FILENAME-TALLY > 0
+        SET WS-UPLOAD-FILENAME-INVALID TO TRUE
+    END-IF
+    MOVE 0 TO WS-FILENAME-TALLY
+    INSPECT WS-UPLOAD-FILENAME TALLYING WS-FILENAME-TALLY FOR ALL ".."
+    IF WS-FILENAME-TALLY > 0
+        SET WS-UPLOAD-FILENAME-INVALID TO TRUE
+    END-IF
+    .
+
+*> Rejects (400, via WS-UPLOAD-NOT-SAVED) an upload whose declared
+*> ContentLength will not fit in one UPLOAD-CONTENT-RECORD, instead of
+*> writing it anyway and letting the WRITE below silently truncate the
+*> tail while the manifest still claims the untruncated size.
+save-uploaded-file.
+    SET WS-UPLOAD-NOT-SAVED TO TRUE
+    MOVE request:Files:FileName TO WS-UPLOAD-FILENAME
+    MOVE request:Files:ContentLength TO WS-UPLOAD-CONTENT-LENGTH
+    PERFORM validate-upload-filename
+    SET WS-UPLOAD-SIZE-OK TO TRUE
+    IF WS-UPLOAD-CONTENT-LENGTH > WS-UPLOAD-MAX-BYTES
+        SET WS-UPLOAD-SIZE-EXCEEDED TO TRUE
+    END-IF
+    IF WS-UPLOAD-FILENAME-VALID AND WS-UPLOAD-SIZE-OK
+        MOVE SPACES TO WS-UPLOAD-PATH
+        STRING WS-DATA-DIR DELIMITED BY SPACE
+               "/" DELIMITED BY SIZE
+               WS-UPLOAD-FILENAME DELIMITED BY SPACE
+            INTO WS-UPLOAD-PATH
+            ON OVERFLOW
+                SET WS-UPLOAD-FILENAME-INVALID TO TRUE
+        END-STRING
+    END-IF
+    IF WS-UPLOAD-FILENAME-VALID AND WS-UPLOAD-SIZE-OK
+        OPEN OUTPUT UPLOAD-CONTENT-FILE
+        IF UPLOAD-CONTENT-OK
+            MOVE request:Files:Content TO UPLOAD-CONTENT-RECORD
+            WRITE UPLOAD-CONTENT-RECORD
+            IF UPLOAD-CONTENT-OK
+                SET WS-UPLOAD-SAVED TO TRUE
+            END-IF
+            CLOSE UPLOAD-CONTENT-FILE
+        END-IF
+    END-IF
+    .
+
+write-upload-manifest-record.
+    OPEN EXTEND UPLOAD-MANIFEST-FILE
+    IF UPLOAD-MANIFEST-NOT-FOUND
+        OPEN OUTPUT UPLOAD-MANIFEST-FILE
+    END-IF
+    MOVE SPACES TO UPLOAD-MANIFEST-RECORD
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-UPLOAD-FILENAME         TO UPLM-FILENAME
+    MOVE WS-UPLOAD-CONTENT-LENGTH   TO UPLM-SIZE-BYTES
+    MOVE WS-CURRENT-DATE            TO UPLM-UPLOAD-DATE
+    MOVE WS-CURRENT-TIME            TO UPLM-UPLOAD-TIME
+    MOVE request:ClientIp           TO UPLM-CLIENT-IP
+    WRITE UPLOAD-MANIFEST-RECORD
+    CLOSE UPLOAD-MANIFEST-FILE
+    .
+
+route-too-many-requests.
+    SET request:Response:Content TO "Too Many Requests"
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 429
+    SET request:Response:StatusDescription TO "Too Many Requests"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+route-unauthorized.
+    SET request:Response:Content TO "Unauthorized"
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 401
+    SET request:Response:StatusDescription TO "Unauthorized"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> ---------------------------------------------------------------
+*> Graceful shutdown: an authenticated POST /shutdown queues its
+*> response first, then sets the flag the request-handler checks
+*> once control returns to it, so the client still gets its "200"
+*> before the listener goes down.
+*> ---------------------------------------------------------------
+route-shutdown.
+    SET request:Response:Content TO "SERVER2 shutting down."
+    SET request:Response:ContentType TO "text/plain"
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    SET WS-SHUTDOWN-REQUESTED TO TRUE
+    .
+
+*> Writes the checkpoint record and stops the listener. Runs after
+*> the /shutdown response has already been queued above.
+graceful-shutdown.
+    MOVE "OPERATOR REQUESTED SHUTDOWN VIA /shutdown" TO WS-SHUTDOWN-REASON
+    PERFORM write-shutdown-checkpoint-record
+    DISPLAY "SERVER2 stopping after checkpoint."
+    CLOSE ACCESS-LOG-FILE
+    CLOSE RATE-LIMIT-FILE
+    CLOSE SESSION-STORE-FILE
+    CALL "Stop" OF server
+    STOP RUN
+    .
+
+*> ---------------------------------------------------------------
+*> Shutdown checkpoint: one record per clean stop, read back at the
+*> next startup so the operator can see when and why the previous
+*> run ended (restart recovery, not just a fresh cold start).
+*> ---------------------------------------------------------------
+open-shutdown-checkpoint.
+    OPEN EXTEND SHUTDOWN-CHECKPOINT-FILE
+    IF SHUTDOWN-CHECKPOINT-NOT-FOUND
+        OPEN OUTPUT SHUTDOWN-CHECKPOINT-FILE
+    END-IF
+    .
+
+write-shutdown-checkpoint-record.
+    MOVE SPACES TO SHUTDOWN-CHECKPOINT-RECORD
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-CURRENT-DATE   TO SHCP-DATE
+    MOVE WS-CURRENT-TIME   TO SHCP-TIME
+    MOVE WS-SHUTDOWN-REASON TO SHCP-REASON
+    PERFORM open-shutdown-checkpoint
+    WRITE SHUTDOWN-CHECKPOINT-RECORD
+    CLOSE SHUTDOWN-CHECKPOINT-FILE
+    .
+
+*> Reads the whole checkpoint file on startup and reports the last
+*> record found, if any; a small sequential file, so a full scan to
+*> find the last entry is the simplest correct approach.
+report-last-shutdown-checkpoint.
+    OPEN INPUT SHUTDOWN-CHECKPOINT-FILE
+    IF SHUTDOWN-CHECKPOINT-NOT-FOUND
+        DISPLAY "No prior shutdown checkpoint found."
+    ELSE
+        PERFORM read-next-shutdown-checkpoint
+            UNTIL SHUTDOWN-CHECKPOINT-EOF
+        IF SHCP-DATE NOT = ZERO
+            DISPLAY "Last clean shutdown: " SHCP-DATE " " SHCP-TIME
+                " (" SHCP-REASON ")"
+        END-IF
+        CLOSE SHUTDOWN-CHECKPOINT-FILE
+    END-IF
+    .
+
+read-next-shutdown-checkpoint.
+    READ SHUTDOWN-CHECKPOINT-FILE
+        AT END
+            SET SHUTDOWN-CHECKPOINT-EOF TO TRUE
+        NOT AT END
+            CONTINUE
+    END-READ
+    .
+
+*> ---------------------------------------------------------------
+*> Authentication: request:IsAuthenticated has to be set by the
+*> framework AND the caller's credentials have to match a record in
+*> USERCRED before a protected route is allowed to run. This listener
+*> is plain HTTP (CALL "Start" OF server takes only a port and bind
+*> address, no certificate), so request:IsSecureConnection never goes
+*> true here; that check is left for a listener that actually
+*> terminates TLS rather than gating every protected route shut.
+*> Credentials are read from request:Params rather than request:Form
+*> so this works for GET routes (no body) as well as the POST/PUT
+*> routes that do carry a form body.
+*> ---------------------------------------------------------------
+dispatch-protected-route.
+    SET WS-AUTH-DENIED TO TRUE
+    IF request:IsAuthenticated = TRUE
+        MOVE request:Params:Username TO WS-LOOKUP-USERNAME
+        MOVE request:Params:Password TO WS-LOOKUP-PASSWORD
+        PERFORM find-user-credential
+        IF WS-CREDENTIAL-FOUND
+            SET WS-AUTH-OK TO TRUE
+            PERFORM manage-session
+        END-IF
+    END-IF
+    .
+
+find-user-credential.
+    SET WS-CREDENTIAL-NOT-FOUND TO TRUE
+    OPEN INPUT USER-CREDENTIAL-FILE
+    IF USER-CREDENTIAL-OK
+        PERFORM read-next-credential
+            UNTIL USER-CREDENTIAL-EOF OR WS-CREDENTIAL-FOUND
+        CLOSE USER-CREDENTIAL-FILE
+    END-IF
+    .
+
+read-next-credential.
+    READ USER-CREDENTIAL-FILE
+        AT END
+            SET WS-CREDENTIAL-NOT-FOUND TO TRUE
+        NOT AT END
+            IF CRED-USERNAME = WS-LOOKUP-USERNAME
+               AND CRED-PASSWORD = WS-LOOKUP-PASSWORD
+                SET WS-CREDENTIAL-FOUND TO TRUE
+            END-IF
+    END-READ
+    .
+
+*> ---------------------------------------------------------------
+*> Session cookies: every successfully authenticated request either
+*> renews the session named by its incoming SESSIONID cookie or, if
+*> that cookie is missing/unknown/expired, is issued a new one.
+*> ---------------------------------------------------------------
+open-session-store.
+    OPEN I-O SESSION-STORE-FILE
+    IF SESSION-STORE-NOT-FOUND
+        OPEN OUTPUT SESSION-STORE-FILE
+        CLOSE SESSION-STORE-FILE
+        OPEN I-O SESSION-STORE-FILE
+    END-IF
+    .
+
+manage-session.
+    PERFORM find-session
+    IF WS-SESSION-VALID
+        PERFORM renew-session
+    ELSE
+        PERFORM issue-session
+    END-IF
+    .
+
+find-session.
+    SET WS-SESSION-INVALID TO TRUE
+    MOVE request:Cookies:SESSIONID TO WS-INCOMING-SESSION-ID
+    IF WS-INCOMING-SESSION-ID NOT = SPACES
+        MOVE WS-INCOMING-SESSION-ID TO SESS-ID
+        READ SESSION-STORE-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                IF SESS-USERNAME = WS-LOOKUP-USERNAME
+                   AND SESS-EXPIRES-DATE >= WS-CURRENT-DATE
+                    SET WS-SESSION-VALID TO TRUE
+                END-IF
+        END-READ
+    END-IF
+    .
+
+renew-session.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    MOVE WS-CURRENT-DATE TO SESS-EXPIRES-DATE
+    REWRITE SESSION-RECORD
+    SET request:Response:Cookies:SESSIONID TO SESS-ID
+    .
+
+issue-session.
+    PERFORM build-session-id
+    MOVE WS-SESSION-ID  TO SESS-ID
+    MOVE WS-LOOKUP-USERNAME TO SESS-USERNAME
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    MOVE WS-CURRENT-DATE TO SESS-EXPIRES-DATE
+    WRITE SESSION-RECORD
+    SET request:Response:Cookies:SESSIONID TO SESS-ID
+    .
+
+*> A date/time/username composite is unique enough for a single login
+*> event in this quickstart; it is not meant to be cryptographically
+*> unguessable.
+build-session-id.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE SPACES TO WS-SESSION-ID
+    STRING WS-CURRENT-DATE DELIMITED BY SIZE
+           WS-CURRENT-TIME DELIMITED BY SIZE
+           WS-LOOKUP-USERNAME DELIMITED BY SPACE
+        INTO WS-SESSION-ID
+    .
