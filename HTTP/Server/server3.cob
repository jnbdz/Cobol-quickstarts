@@ -1,7 +1,320 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SERVER3.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+*> Structured view of a parsed POST/PUT body (see parse-request-body).
+COPY BODYFORM.
+
+01  WS-BODY-PARSE.
+    05  WS-BODY-CONTENT         PIC X(2048).
+    05  WS-BODY-POINTER         PIC 9(04) COMP.
+    05  WS-PAIR-TEXT            PIC X(140).
+    05  WS-MORE-PAIRS-FLAG      PIC X(01).
+        88  WS-MORE-PAIRS       VALUE "Y".
+        88  WS-NO-MORE-PAIRS    VALUE "N".
+
+*> Content negotiation working-storage: the response body and
+*> Content-Type are picked from request:AcceptTypes (see
+*> negotiate-response-format / render-negotiated-body below).
+01  WS-ACCEPT-TYPES             PIC X(100).
+01  WS-FORMAT-TALLY             PIC 9(03) COMP.
+01  WS-RESPONSE-FORMAT-FLAG     PIC X(01).
+    88  WS-FORMAT-JSON          VALUE "J".
+    88  WS-FORMAT-XML           VALUE "X".
+    88  WS-FORMAT-PLAIN         VALUE "P".
+01  WS-RESPONSE-CONTENT-TYPE    PIC X(24).
+*> Wide enough for the worst-case route-echo STRING: "You posted: "
+*> (12) + a full BF-FIELD-NAME (30) + "=" (1) + a full BF-FIELD-VALUE
+*> (100) = 143 characters.
+01  WS-RESPONSE-MESSAGE-TEXT    PIC X(150).
+01  WS-RESPONSE-BODY-TEXT       PIC X(220).
+01  WS-MESSAGE-LENGTH           PIC 9(03) COMP.
+
+*> Content negotiation only looks at the caller's first, most
+*> preferred Accept entry, not the whole header.
+01  WS-ACCEPT-PRIMARY-TYPE      PIC X(40).
+
+*> Escapes characters that would break the JSON/XML wrapping in
+*> render-negotiated-body (see escape-for-json / escape-for-xml).
+01  WS-ESCAPED-TEXT             PIC X(200).
+01  WS-ESCAPE-IN-IDX            PIC 9(03) COMP.
+01  WS-ESCAPE-OUT-PTR           PIC 9(03) COMP.
+01  WS-ESCAPE-OUT-LIMIT         PIC 9(03) COMP VALUE 201.
+01  WS-ESCAPE-CHAR              PIC X(01).
+
+*> Listen settings for this server's own port (server2 already owns
+*> 8000).
+01  WS-LISTEN-PORT              PIC 9(05) VALUE 8001.
+01  WS-BIND-ADDRESS             PIC X(15) VALUE "0.0.0.0".
+
+PROCEDURE DIVISION.
+
+mainline.
+    DISPLAY "SERVER3 listening on " WS-BIND-ADDRESS " port " WS-LISTEN-PORT
+    SET server TO NEW CBL_OC_HTTP_SERVER
+    SET server:OnRequest TO request-handler
+    CALL "Start" OF server
+        USING WS-LISTEN-PORT WS-BIND-ADDRESS
+    .
+
 request-handler.
-    SET request:Response:Content TO "Hello, World!"
-    SET request:Response:ContentType TO "text/plain"
+    PERFORM dispatch-request
+    .
+
+dispatch-request.
+    EVALUATE TRUE
+        WHEN request:Url = "/" AND request:HttpMethod = "GET"
+            PERFORM route-hello
+        WHEN request:Url = "/echo" AND request:HttpMethod = "POST"
+            PERFORM route-echo
+        WHEN OTHER
+            PERFORM route-not-found
+    END-EVALUATE
+    .
+
+route-hello.
+    PERFORM negotiate-response-format
+    MOVE "Hello, World!" TO WS-RESPONSE-MESSAGE-TEXT
+    PERFORM render-negotiated-body
+    SET request:Response:Content TO WS-RESPONSE-BODY-TEXT
+    SET request:Response:ContentType TO WS-RESPONSE-CONTENT-TYPE
     SET request:Response:StatusCode TO 200
     SET request:Response:StatusDescription TO "OK"
     SET request:Response:WriteHeader TO TRUE
-.
+    .
+
+*> Parse the submitted body into BODY-FORM-RECORD and echo the first
+*> field back, instead of the static "Hello, World!" every route used
+*> to return regardless of what was posted.
+route-echo.
+    PERFORM negotiate-response-format
+    PERFORM parse-request-body
+    IF BF-FIELD-COUNT > 0
+        STRING "You posted: " DELIMITED BY SIZE
+               BF-FIELD-NAME(1) DELIMITED BY SPACE
+               "=" DELIMITED BY SIZE
+               BF-FIELD-VALUE(1) DELIMITED BY SPACE
+            INTO WS-RESPONSE-MESSAGE-TEXT
+    ELSE
+        MOVE "No fields were posted." TO WS-RESPONSE-MESSAGE-TEXT
+    END-IF
+    PERFORM render-negotiated-body
+    SET request:Response:Content TO WS-RESPONSE-BODY-TEXT
+    SET request:Response:ContentType TO WS-RESPONSE-CONTENT-TYPE
+    SET request:Response:StatusCode TO 200
+    SET request:Response:StatusDescription TO "OK"
+    SET request:Response:WriteHeader TO TRUE
+    .
+
+*> ---------------------------------------------------------------
+*> Content negotiation: pick JSON, XML, or plain text from the
+*> caller's single most-preferred entry in request:AcceptTypes
+*> (the first, comma-separated, entry ahead of any ";q=" weight),
+*> defaulting to plain text when that entry names neither JSON nor
+*> XML. A bare substring scan of the whole header would misread an
+*> ordinary browser's "text/html,...,application/xml;q=0.9,*/*;q=0.8"
+*> as an XML request even though XML is its least-preferred type.
+*> ---------------------------------------------------------------
+negotiate-response-format.
+    MOVE SPACES TO WS-ACCEPT-TYPES
+    MOVE request:AcceptTypes TO WS-ACCEPT-TYPES
+    PERFORM extract-primary-accept-type
+    SET WS-FORMAT-PLAIN TO TRUE
+    MOVE "text/plain" TO WS-RESPONSE-CONTENT-TYPE
+    MOVE 0 TO WS-FORMAT-TALLY
+    INSPECT WS-ACCEPT-PRIMARY-TYPE TALLYING WS-FORMAT-TALLY FOR ALL "json"
+    IF WS-FORMAT-TALLY > 0
+        SET WS-FORMAT-JSON TO TRUE
+        MOVE "application/json" TO WS-RESPONSE-CONTENT-TYPE
+    ELSE
+        MOVE 0 TO WS-FORMAT-TALLY
+        INSPECT WS-ACCEPT-PRIMARY-TYPE TALLYING WS-FORMAT-TALLY
+            FOR ALL "xml"
+        IF WS-FORMAT-TALLY > 0
+            SET WS-FORMAT-XML TO TRUE
+            MOVE "application/xml" TO WS-RESPONSE-CONTENT-TYPE
+        END-IF
+    END-IF
+    .
+
+*> Isolates the caller's first Accept entry (up to the first "," or
+*> ";q=" weight) into WS-ACCEPT-PRIMARY-TYPE.
+extract-primary-accept-type.
+    MOVE SPACES TO WS-ACCEPT-PRIMARY-TYPE
+    UNSTRING WS-ACCEPT-TYPES DELIMITED BY "," OR ";"
+        INTO WS-ACCEPT-PRIMARY-TYPE
+    END-UNSTRING
+    .
+
+render-negotiated-body.
+    MOVE SPACES TO WS-RESPONSE-BODY-TEXT
+    PERFORM find-message-length
+    EVALUATE TRUE
+        WHEN WS-FORMAT-JSON
+            PERFORM escape-for-json
+            STRING '{"message":"' DELIMITED BY SIZE
+                   WS-ESCAPED-TEXT(1:WS-ESCAPE-OUT-PTR - 1)
+                       DELIMITED BY SIZE
+                   '"}' DELIMITED BY SIZE
+                INTO WS-RESPONSE-BODY-TEXT
+        WHEN WS-FORMAT-XML
+            PERFORM escape-for-xml
+            STRING "<message>" DELIMITED BY SIZE
+                   WS-ESCAPED-TEXT(1:WS-ESCAPE-OUT-PTR - 1)
+                       DELIMITED BY SIZE
+                   "</message>" DELIMITED BY SIZE
+                INTO WS-RESPONSE-BODY-TEXT
+        WHEN OTHER
+            MOVE WS-RESPONSE-MESSAGE-TEXT TO WS-RESPONSE-BODY-TEXT
+    END-EVALUATE
+    .
+
+*> ---------------------------------------------------------------
+*> Escaping: user-supplied content (route-echo posts BF-FIELD-VALUE
+*> straight into WS-RESPONSE-MESSAGE-TEXT) has to have its quotes,
+*> angle brackets, and ampersands neutralized before it is spliced
+*> into the JSON/XML wrapper above, the same way a batch report
+*> program would edit free-text before printing it inside delimited
+*> output.
+*> ---------------------------------------------------------------
+escape-for-json.
+    MOVE SPACES TO WS-ESCAPED-TEXT
+    MOVE 1 TO WS-ESCAPE-IN-IDX
+    MOVE 1 TO WS-ESCAPE-OUT-PTR
+    PERFORM escape-next-json-char
+        UNTIL WS-ESCAPE-IN-IDX > WS-MESSAGE-LENGTH
+           OR WS-ESCAPE-OUT-PTR > LENGTH OF WS-ESCAPED-TEXT
+    .
+
+escape-next-json-char.
+    MOVE WS-RESPONSE-MESSAGE-TEXT(WS-ESCAPE-IN-IDX:1) TO WS-ESCAPE-CHAR
+    EVALUATE WS-ESCAPE-CHAR
+        WHEN '"'
+            STRING '\"' DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+        WHEN "\"
+            STRING "\\" DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+        WHEN OTHER
+            STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+    END-EVALUATE
+    ADD 1 TO WS-ESCAPE-IN-IDX
+    .
+
+escape-for-xml.
+    MOVE SPACES TO WS-ESCAPED-TEXT
+    MOVE 1 TO WS-ESCAPE-IN-IDX
+    MOVE 1 TO WS-ESCAPE-OUT-PTR
+    PERFORM escape-next-xml-char
+        UNTIL WS-ESCAPE-IN-IDX > WS-MESSAGE-LENGTH
+           OR WS-ESCAPE-OUT-PTR > LENGTH OF WS-ESCAPED-TEXT
+    .
+
+escape-next-xml-char.
+    MOVE WS-RESPONSE-MESSAGE-TEXT(WS-ESCAPE-IN-IDX:1) TO WS-ESCAPE-CHAR
+    EVALUATE WS-ESCAPE-CHAR
+        WHEN "&"
+            STRING "&amp;" DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+        WHEN "<"
+            STRING "&lt;" DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+        WHEN ">"
+            STRING "&gt;" DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+        WHEN OTHER
+            STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                INTO WS-ESCAPED-TEXT
+                WITH POINTER WS-ESCAPE-OUT-PTR
+                ON OVERFLOW
+                    MOVE WS-ESCAPE-OUT-LIMIT TO WS-ESCAPE-OUT-PTR
+            END-STRING
+    END-EVALUATE
+    ADD 1 TO WS-ESCAPE-IN-IDX
+    .
+
+*> Finds the length of the text in WS-RESPONSE-MESSAGE-TEXT up to its
+*> last non-space character, so the JSON/XML wrapping above doesn't
+*> carry the field's trailing padding into the response body.
+find-message-length.
+    MOVE LENGTH OF WS-RESPONSE-MESSAGE-TEXT TO WS-MESSAGE-LENGTH
+    PERFORM shrink-message-length
+        UNTIL WS-RESPONSE-MESSAGE-TEXT(WS-MESSAGE-LENGTH:1) NOT = SPACE
+           OR WS-MESSAGE-LENGTH = 1
+    .
+
+shrink-message-length.
+    SUBTRACT 1 FROM WS-MESSAGE-LENGTH
+    .
+
+*> ---------------------------------------------------------------
+*> Body parsing: application/x-www-form-urlencoded POST/PUT content
+*> split into name=value pairs on "&" and "=".
+*> ---------------------------------------------------------------
+parse-request-body.
+    MOVE SPACES TO WS-BODY-CONTENT
+    MOVE request:Content TO WS-BODY-CONTENT
+    MOVE 0 TO BF-FIELD-COUNT
+    MOVE 1 TO WS-BODY-POINTER
+    SET WS-MORE-PAIRS TO TRUE
+    PERFORM split-next-body-pair
+        UNTIL WS-NO-MORE-PAIRS OR BF-FIELD-COUNT = 20
+    .
+
+split-next-body-pair.
+    IF WS-BODY-POINTER > LENGTH OF WS-BODY-CONTENT
+        SET WS-NO-MORE-PAIRS TO TRUE
+    ELSE
+        MOVE SPACES TO WS-PAIR-TEXT
+        UNSTRING WS-BODY-CONTENT DELIMITED BY "&"
+            INTO WS-PAIR-TEXT
+            WITH POINTER WS-BODY-POINTER
+        END-UNSTRING
+        IF WS-PAIR-TEXT = SPACES
+            SET WS-NO-MORE-PAIRS TO TRUE
+        ELSE
+            ADD 1 TO BF-FIELD-COUNT
+            UNSTRING WS-PAIR-TEXT DELIMITED BY "="
+                INTO BF-FIELD-NAME (BF-FIELD-COUNT)
+                     BF-FIELD-VALUE (BF-FIELD-COUNT)
+            END-UNSTRING
+        END-IF
+    END-IF
+    .
+
+route-not-found.
+    PERFORM negotiate-response-format
+    MOVE "Not Found" TO WS-RESPONSE-MESSAGE-TEXT
+    PERFORM render-negotiated-body
+    SET request:Response:Content TO WS-RESPONSE-BODY-TEXT
+    SET request:Response:ContentType TO WS-RESPONSE-CONTENT-TYPE
+    SET request:Response:StatusCode TO 404
+    SET request:Response:StatusDescription TO "Not Found"
+    SET request:Response:WriteHeader TO TRUE
+    .
